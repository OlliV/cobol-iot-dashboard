@@ -0,0 +1,20 @@
+      *================================================================
+      *  DAILYRC.cpy
+      *
+      *  FD and record layout for the daily-summary archive (see
+      *  DAILYFD.cpy for the matching FILE-CONTROL SELECT).  Written
+      *  once per known metric/device key at each nightly rollover:
+      *  the business date, the key, and the lifetime total Redis
+      *  held for it at the moment of rollover, just before the
+      *  counter is zeroed back out.  The caller is expected to
+      *  MOVE SPACES TO DAILY-SUMMARY-RECORD before populating the
+      *  named fields below, so the FILLER separators always come
+      *  out as blanks.
+      *================================================================
+       FD  DAILY-SUMMARY-FILE.
+       01  DAILY-SUMMARY-RECORD.
+           05  DAILY-SUM-BUS-DATE      PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  DAILY-SUM-KEY           PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  DAILY-SUM-TOTAL         PIC 9(09).
