@@ -0,0 +1,20 @@
+      *================================================================
+      *  HISTRC.cpy
+      *
+      *  FD and record layout for the counter-history file (see
+      *  HISTFD.cpy for the matching FILE-CONTROL SELECT).  One line
+      *  per key per sample, appended by history-sample.cbl each time
+      *  it runs and read back in order by history-report.cbl.  The
+      *  caller is expected to MOVE SPACES TO HISTORY-RECORD before
+      *  populating the named fields below, so the FILLER separators
+      *  always come out as blanks.
+      *================================================================
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-BUS-DATE           PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  HIST-TIME               PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  HIST-KEY                PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  HIST-VALUE              PIC 9(09).
