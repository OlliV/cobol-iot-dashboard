@@ -0,0 +1,22 @@
+      *================================================================
+      *  AUDITRC.cpy
+      *
+      *  FD and record layout for the shared audit trail (see
+      *  AUDITFD.cpy for the matching FILE-CONTROL SELECT).  One
+      *  line per event: a Redis-call failure, an operator
+      *  view/reset/ack, or a batch job result.  The caller is
+      *  expected to MOVE SPACES TO AUDIT-RECORD before populating
+      *  the named fields below, so the FILLER separators always
+      *  come out as blanks.
+      *================================================================
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(17).
+           05  FILLER                  PIC X(01).
+           05  AUDIT-REC-PROGRAM-ID    PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  AUDIT-REC-OPERATION     PIC X(12).
+           05  FILLER                  PIC X(01).
+           05  AUDIT-REC-OPERATOR-ID   PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  AUDIT-REC-DETAIL        PIC X(80).
