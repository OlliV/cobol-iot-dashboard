@@ -0,0 +1,10 @@
+      *================================================================
+      *  AUDITFD.cpy
+      *
+      *  File/record description for the shared audit trail written
+      *  by audit-log.cbl.  One line per event: a Redis-call failure,
+      *  an operator view/reset/ack, or a batch job result.
+      *================================================================
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
