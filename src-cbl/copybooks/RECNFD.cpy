@@ -0,0 +1,13 @@
+      *================================================================
+      *  RECNFD.cpy
+      *
+      *  File/record description for the reconciliation-mismatch log
+      *  written by reconcile.cbl (see RECNRC.cpy for the matching
+      *  record layout).  Given its own status field, distinct from
+      *  DAILY-SUMMARY-FILE's, so reconcile.cbl (the one program that
+      *  has both files open at once) can check each open/read result
+      *  independently.
+      *================================================================
+           SELECT MISMATCH-FILE ASSIGN TO "RECONLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-STATUS.
