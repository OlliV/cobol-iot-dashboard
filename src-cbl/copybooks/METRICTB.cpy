@@ -0,0 +1,33 @@
+      *================================================================
+      *  METRICTB.cpy
+      *
+      *  Shared table of known IoT metric/device Redis keys together
+      *  with their alert threshold.  This is the single place that
+      *  lists every key the batch suite and the dashboard know about
+      *  - add a line here when a new metric or device feed is wired
+      *  up.  Copied into WORKING-STORAGE by any program that needs to
+      *  enumerate or threshold-check the counters (dashboard.cbl,
+      *  rollover, alertmon, history sampler, reconcile).
+      *
+      *  NOTE: redis_cmd_int has no key-enumeration verb (no KEYS /
+      *  SCAN), so "every key we know about" has to be a maintained
+      *  list rather than something discovered at run time.
+      *================================================================
+       01  KNOWN-METRIC-LIST-AREA.
+           05  FILLER                  PIC X(39)
+               VALUE "counter                       001000000".
+           05  FILLER                  PIC X(39)
+               VALUE "counter:PUMP-07               001000000".
+           05  FILLER                  PIC X(39)
+               VALUE "temp-alarm                    000000050".
+           05  FILLER                  PIC X(39)
+               VALUE "door-open                     000000200".
+           05  FILLER                  PIC X(39)
+               VALUE "low-battery                   000000010".
+
+       01  KNOWN-METRIC-REDEF REDEFINES KNOWN-METRIC-LIST-AREA.
+           05  KNOWN-METRIC-ENTRY      OCCURS 5 TIMES.
+               10  KNOWN-METRIC-KEY    PIC X(30).
+               10  KNOWN-METRIC-THRESH PIC 9(09).
+
+       01  KNOWN-METRIC-COUNT          PIC 9(02) VALUE 5.
