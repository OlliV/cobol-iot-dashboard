@@ -0,0 +1,10 @@
+      *================================================================
+      *  ALERTFD.cpy
+      *
+      *  File/record description for the threshold-alert log written
+      *  by alertmon.cbl (see ALERTRC.cpy for the matching FD and
+      *  record layout).
+      *================================================================
+           SELECT ALERT-FILE ASSIGN TO "ALERTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
