@@ -0,0 +1,20 @@
+      *================================================================
+      *  ALERTRC.cpy
+      *
+      *  FD and record layout for the threshold-alert log written by
+      *  alertmon.cbl (see ALERTFD.cpy for the matching FILE-CONTROL
+      *  SELECT).  One line per key found over its configured
+      *  threshold on a given alertmon run.  The caller is expected
+      *  to MOVE SPACES TO ALERT-RECORD before populating the named
+      *  fields below, so the FILLER separators always come out as
+      *  blanks.
+      *================================================================
+       FD  ALERT-FILE.
+       01  ALERT-RECORD.
+           05  ALERT-TIMESTAMP         PIC X(17).
+           05  FILLER                  PIC X(01).
+           05  ALERT-KEY               PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  ALERT-VALUE             PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  ALERT-THRESHOLD         PIC 9(09).
