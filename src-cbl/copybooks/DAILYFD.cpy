@@ -0,0 +1,11 @@
+      *================================================================
+      *  DAILYFD.cpy
+      *
+      *  File/record description for the daily-summary archive
+      *  written by the rollover batch job (see DAILYRC.cpy for the
+      *  matching FD and record layout).  One line per metric/device
+      *  key per business day.
+      *================================================================
+           SELECT DAILY-SUMMARY-FILE ASSIGN TO "DAILYSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
