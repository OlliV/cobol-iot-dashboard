@@ -0,0 +1,20 @@
+      *================================================================
+      *  RECNRC.cpy
+      *
+      *  FD and record layout for the reconciliation-mismatch log (see
+      *  RECNFD.cpy for the matching FILE-CONTROL SELECT).  One line
+      *  per key where the post-rollover live Redis value did not
+      *  confirm the archived daily total, written by reconcile.cbl.
+      *  The caller is expected to MOVE SPACES TO MISMATCH-RECORD
+      *  before populating the named fields below, so the FILLER
+      *  separators always come out as blanks.
+      *================================================================
+       FD  MISMATCH-FILE.
+       01  MISMATCH-RECORD.
+           05  MISMATCH-BUS-DATE       PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  MISMATCH-KEY            PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  MISMATCH-ARCHIVED       PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  MISMATCH-LIVE           PIC 9(09).
