@@ -0,0 +1,15 @@
+      *================================================================
+      *  AUDITCOM.cpy
+      *
+      *  Parameter layout passed on CALL "audit-log" USING ... by any
+      *  program that needs to leave a trail in the shared audit file
+      *  - a Redis failure, an operator view/reset/ack, a rollover or
+      *  reconciliation result.  Copied into WORKING-STORAGE by the
+      *  callers and into the LINKAGE SECTION of audit-log.cbl so the
+      *  two always agree on the shape.
+      *================================================================
+       01  AUDIT-CALL-PARMS.
+           05  AUDIT-PROGRAM-ID        PIC X(20).
+           05  AUDIT-OPERATION         PIC X(12).
+           05  AUDIT-DETAIL            PIC X(80).
+           05  AUDIT-OPERATOR-ID       PIC X(20).
