@@ -0,0 +1,10 @@
+      *================================================================
+      *  HISTFD.cpy
+      *
+      *  File/record description for the counter-history file written
+      *  by history-sample.cbl and read back by history-report.cbl
+      *  (see HISTRC.cpy for the matching FD and record layout).
+      *================================================================
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
