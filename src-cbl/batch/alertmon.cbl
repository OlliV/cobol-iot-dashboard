@@ -0,0 +1,185 @@
+      *================================================================
+      *
+      *  PROGRAM:     alertmon
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Run on a schedule (cron/JCL, same as rollover) in
+      *            between dashboard renders.  Reads every known
+      *            metric/device counter the same way dashboard.cbl
+      *            does, compares it against the threshold configured
+      *            for that key in METRICTB.cpy, and for any key over
+      *            threshold both appends a line to the alert log and
+      *            pushes the key onto the "alert-queue" Redis list so
+      *            a future dashboard revision (or another consumer)
+      *            can pick it up without re-reading every counter.
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. alertmon.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY ALERTFD.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY ALERTRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+
+       01  STR                         PIC X(256).
+       01  RETVAL                      PIC S9(9) BINARY.
+       01  OUTVAL                      PIC S9(9) COMP-5.
+
+       01  REDIS-ERR                   PIC S9(9) VALUE -1.
+
+       01  WS-TIMESTAMP-DISPLAY        PIC X(17).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE.
+               10  WS-CC               PIC 9(02).
+               10  WS-YY                PIC 9(02).
+               10  WS-MM                PIC 9(02).
+               10  WS-DD                PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-HH                PIC 9(02).
+               10  WS-MN                PIC 9(02).
+               10  WS-SS                PIC 9(02).
+               10  WS-HS                PIC 9(02).
+
+       01  WS-KEY-IDX                  PIC 9(02) BINARY.
+
+       COPY METRICTB.
+       COPY AUDITCOM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           CALL "redis-connect-retry" USING RETVAL.
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "alertmon"      TO AUDIT-PROGRAM-ID
+               MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+               MOVE "redis_connect" TO AUDIT-DETAIL
+               MOVE SPACES          TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN EXTEND ALERT-FILE.
+           IF NOT WS-FILE-OK
+               CLOSE ALERT-FILE
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+
+           PERFORM 2000-CHECK-ONE-METRIC
+               THRU 2000-CHECK-ONE-METRIC-EXIT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT.
+
+           CLOSE ALERT-FILE.
+           CALL "redis_disco".
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - one timestamp for every alert line this
+      *  run produces.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-YY   DELIMITED BY SIZE
+                  "-"     DELIMITED BY SIZE
+                  WS-MM   DELIMITED BY SIZE
+                  "-"     DELIMITED BY SIZE
+                  WS-DD   DELIMITED BY SIZE
+                  " "     DELIMITED BY SIZE
+                  WS-HH   DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+                  WS-MN   DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+                  WS-SS   DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP-DISPLAY
+           END-STRING.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-CHECK-ONE-METRIC - GET one key's current value; if it's
+      *  over its configured threshold, log it and queue it.
+      *----------------------------------------------------------------
+       2000-CHECK-ONE-METRIC.
+           MOVE SPACES TO STR
+           STRING "GET " DELIMITED BY SIZE
+                  KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                  INTO STR
+           END-STRING
+           CALL "redis_cmd_int" USING
+               STR
+               BY REFERENCE OUTVAL
+               RETURNING RETVAL
+           END-CALL
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "alertmon"  TO AUDIT-PROGRAM-ID
+               MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+               MOVE STR         TO AUDIT-DETAIL
+               MOVE SPACES      TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 2000-CHECK-ONE-METRIC-EXIT
+           END-IF
+
+           IF OUTVAL > KNOWN-METRIC-THRESH(WS-KEY-IDX) THEN
+               PERFORM 3000-WRITE-ALERT-RECORD
+                   THRU 3000-WRITE-ALERT-RECORD-EXIT
+
+               MOVE SPACES TO STR
+               STRING "LPUSH alert-queue " DELIMITED BY SIZE
+                      KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                      INTO STR
+               END-STRING
+               CALL "redis_cmd_int" USING
+                   STR
+                   NULL
+                   RETURNING RETVAL
+               END-CALL
+               IF RETVAL = REDIS-ERR THEN
+                   MOVE "alertmon"  TO AUDIT-PROGRAM-ID
+                   MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                   MOVE STR         TO AUDIT-DETAIL
+                   MOVE SPACES      TO AUDIT-OPERATOR-ID
+                   CALL "audit-log" USING AUDIT-CALL-PARMS
+               END-IF
+           END-IF.
+       2000-CHECK-ONE-METRIC-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  3000-WRITE-ALERT-RECORD - one line to the alert log for the
+      *  key this run just found over threshold.
+      *----------------------------------------------------------------
+       3000-WRITE-ALERT-RECORD.
+           MOVE SPACES TO ALERT-RECORD.
+           MOVE WS-TIMESTAMP-DISPLAY TO ALERT-TIMESTAMP.
+           MOVE KNOWN-METRIC-KEY(WS-KEY-IDX) TO ALERT-KEY.
+           MOVE OUTVAL TO ALERT-VALUE.
+           MOVE KNOWN-METRIC-THRESH(WS-KEY-IDX) TO ALERT-THRESHOLD.
+           WRITE ALERT-RECORD.
+       3000-WRITE-ALERT-RECORD-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+
+       END PROGRAM alertmon.
