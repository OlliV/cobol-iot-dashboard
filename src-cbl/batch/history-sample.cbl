@@ -0,0 +1,142 @@
+      *================================================================
+      *
+      *  PROGRAM:     history-sample
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Run on a schedule (e.g. hourly, alongside alertmon)
+      *            to capture a point-in-time snapshot of every known
+      *            metric/device counter.  Each run appends one line
+      *            per key to the history file - business date, time,
+      *            key, and the value read - giving history-report.cbl
+      *            something to compute throughput from later.  Before
+      *            this job existed the live GET was the only view of
+      *            a counter; the instant push.cbl's next INCR landed,
+      *            the prior reading was gone for good.
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. history-sample.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY HISTFD.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY HISTRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+
+       01  STR                         PIC X(256).
+       01  RETVAL                      PIC S9(9) BINARY.
+       01  OUTVAL                      PIC S9(9) COMP-5.
+
+       01  REDIS-ERR                   PIC S9(9) VALUE -1.
+
+       01  WS-BUS-DATE                 PIC X(08).
+       01  WS-SAMPLE-TIME.
+           05  WS-SAMPLE-HH            PIC 9(02).
+           05  WS-SAMPLE-MN            PIC 9(02).
+           05  WS-SAMPLE-SS            PIC 9(02).
+           05  WS-SAMPLE-HS            PIC 9(02).
+       01  WS-SAMPLE-TIME-DISPLAY      PIC X(06).
+
+       01  WS-KEY-IDX                  PIC 9(02) BINARY.
+
+       COPY METRICTB.
+       COPY AUDITCOM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           CALL "redis-connect-retry" USING RETVAL.
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "hist-sample"   TO AUDIT-PROGRAM-ID
+               MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+               MOVE "redis_connect" TO AUDIT-DETAIL
+               MOVE SPACES          TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN EXTEND HISTORY-FILE.
+           IF NOT WS-FILE-OK
+               CLOSE HISTORY-FILE
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           PERFORM 2000-SAMPLE-ONE-METRIC
+               THRU 2000-SAMPLE-ONE-METRIC-EXIT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT.
+
+           CLOSE HISTORY-FILE.
+           CALL "redis_disco".
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - one business date and clock time for
+      *  every row this run appends.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-BUS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SAMPLE-TIME FROM TIME.
+
+           STRING WS-SAMPLE-HH DELIMITED BY SIZE
+                  WS-SAMPLE-MN DELIMITED BY SIZE
+                  WS-SAMPLE-SS DELIMITED BY SIZE
+                  INTO WS-SAMPLE-TIME-DISPLAY
+           END-STRING.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-SAMPLE-ONE-METRIC - GET one key's current value and
+      *  append a history line for it.
+      *----------------------------------------------------------------
+       2000-SAMPLE-ONE-METRIC.
+           MOVE SPACES TO STR
+           STRING "GET " DELIMITED BY SIZE
+                  KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                  INTO STR
+           END-STRING
+           CALL "redis_cmd_int" USING
+               STR
+               BY REFERENCE OUTVAL
+               RETURNING RETVAL
+           END-CALL
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "hist-sample" TO AUDIT-PROGRAM-ID
+               MOVE "CMD-FAIL"    TO AUDIT-OPERATION
+               MOVE STR           TO AUDIT-DETAIL
+               MOVE SPACES        TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 2000-SAMPLE-ONE-METRIC-EXIT
+           END-IF
+
+           MOVE SPACES TO HISTORY-RECORD.
+           MOVE WS-BUS-DATE TO HIST-BUS-DATE.
+           MOVE WS-SAMPLE-TIME-DISPLAY TO HIST-TIME.
+           MOVE KNOWN-METRIC-KEY(WS-KEY-IDX) TO HIST-KEY.
+           MOVE OUTVAL TO HIST-VALUE.
+           WRITE HISTORY-RECORD.
+       2000-SAMPLE-ONE-METRIC-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+
+       END PROGRAM history-sample.
