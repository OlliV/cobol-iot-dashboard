@@ -0,0 +1,212 @@
+      *================================================================
+      *
+      *  PROGRAM:     history-report
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Reads the history file history-sample.cbl builds up
+      *            (one row per key per sample, oldest first) and
+      *            turns it into a CSV throughput-by-hour report: for
+      *            every key, the event count that accumulated during
+      *            each business-date/hour bucket, computed as the
+      *            difference between the first and last reading seen
+      *            for that key in the bucket.  One control-break
+      *            table entry is kept per known key (METRICTB.cpy) so
+      *            keys sampled in any order/interleaving within a run
+      *            are still bucketed correctly.
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. history-report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY HISTFD.
+           SELECT REPORT-FILE ASSIGN TO "HISTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY HISTRC.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+               88  HIST-EOF            VALUE "10".
+           05  WS-REPORT-STATUS        PIC X(02).
+
+       01  WS-BUCKET                   PIC X(10).
+
+       COPY METRICTB.
+
+       01  WS-KEY-STATE
+               OCCURS 1 TO 20 TIMES DEPENDING ON KNOWN-METRIC-COUNT.
+           05  WS-STATE-KEY            PIC X(30).
+           05  WS-STATE-BUCKET         PIC X(10).
+           05  WS-STATE-START-VAL      PIC 9(09).
+           05  WS-STATE-LAST-VAL       PIC 9(09).
+           05  WS-STATE-ACTIVE         PIC X(01) VALUE "N".
+               88  WS-STATE-IS-ACTIVE  VALUE "Y".
+
+       01  WS-KEY-IDX                  PIC 9(02) BINARY.
+       01  WS-MATCH-IDX                PIC 9(02) BINARY.
+       01  WS-DELTA                    PIC S9(09).
+       01  WS-DELTA-DISPLAY            PIC -(9)9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-READ-HISTORY
+               THRU 2000-READ-HISTORY-EXIT.
+           PERFORM 3000-PROCESS-ONE-RECORD
+               THRU 3000-PROCESS-ONE-RECORD-EXIT
+               UNTIL HIST-EOF.
+
+           PERFORM 4000-FLUSH-ONE-KEY
+               THRU 4000-FLUSH-ONE-KEY-EXIT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT.
+
+           CLOSE HISTORY-FILE.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - open both files, write the CSV header,
+      *  and prime the per-key state table from METRICTB.cpy.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE "BUCKET,KEY,COUNT" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM 1100-PRIME-ONE-KEY
+               THRU 1100-PRIME-ONE-KEY-EXIT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+       1100-PRIME-ONE-KEY.
+           MOVE KNOWN-METRIC-KEY(WS-KEY-IDX)
+               TO WS-STATE-KEY(WS-KEY-IDX).
+           MOVE "N" TO WS-STATE-ACTIVE(WS-KEY-IDX).
+       1100-PRIME-ONE-KEY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-READ-HISTORY - get the next history row, or set EOF.
+      *----------------------------------------------------------------
+       2000-READ-HISTORY.
+           READ HISTORY-FILE
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+           END-READ.
+       2000-READ-HISTORY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  3000-PROCESS-ONE-RECORD - bucket this reading by business
+      *  date/hour; on a bucket change for this key, flush the prior
+      *  bucket's count before starting the new one.
+      *----------------------------------------------------------------
+       3000-PROCESS-ONE-RECORD.
+           STRING HIST-BUS-DATE DELIMITED BY SIZE
+                  HIST-TIME(1:2) DELIMITED BY SIZE
+                  INTO WS-BUCKET
+           END-STRING.
+
+           PERFORM 3100-FIND-KEY-SLOT
+               THRU 3100-FIND-KEY-SLOT-EXIT.
+
+           IF WS-MATCH-IDX > 0 THEN
+               IF WS-STATE-IS-ACTIVE(WS-MATCH-IDX)
+                  AND WS-STATE-BUCKET(WS-MATCH-IDX) NOT = WS-BUCKET THEN
+                   PERFORM 3200-WRITE-BUCKET-LINE
+                       THRU 3200-WRITE-BUCKET-LINE-EXIT
+                   MOVE "N" TO WS-STATE-ACTIVE(WS-MATCH-IDX)
+               END-IF
+
+               IF NOT WS-STATE-IS-ACTIVE(WS-MATCH-IDX) THEN
+                   MOVE WS-BUCKET TO WS-STATE-BUCKET(WS-MATCH-IDX)
+                   MOVE HIST-VALUE TO WS-STATE-START-VAL(WS-MATCH-IDX)
+                   MOVE "Y" TO WS-STATE-ACTIVE(WS-MATCH-IDX)
+               END-IF
+
+               MOVE HIST-VALUE TO WS-STATE-LAST-VAL(WS-MATCH-IDX)
+           END-IF.
+
+           PERFORM 2000-READ-HISTORY
+               THRU 2000-READ-HISTORY-EXIT.
+       3000-PROCESS-ONE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  3100-FIND-KEY-SLOT - locate this record's key in the state
+      *  table (same fixed key list as METRICTB.cpy).
+      *----------------------------------------------------------------
+       3100-FIND-KEY-SLOT.
+           MOVE 0 TO WS-MATCH-IDX.
+           PERFORM 3110-CHECK-ONE-SLOT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT
+                  OR WS-MATCH-IDX > 0.
+       3100-FIND-KEY-SLOT-EXIT.
+           EXIT.
+
+       3110-CHECK-ONE-SLOT.
+           IF WS-STATE-KEY(WS-KEY-IDX) = HIST-KEY THEN
+               MOVE WS-KEY-IDX TO WS-MATCH-IDX
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  3200-WRITE-BUCKET-LINE - emit one CSV row for the bucket
+      *  this key just finished.
+      *----------------------------------------------------------------
+       3200-WRITE-BUCKET-LINE.
+           COMPUTE WS-DELTA =
+               WS-STATE-LAST-VAL(WS-MATCH-IDX)
+               - WS-STATE-START-VAL(WS-MATCH-IDX).
+           MOVE WS-DELTA TO WS-DELTA-DISPLAY.
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING WS-STATE-BUCKET(WS-MATCH-IDX) DELIMITED BY SIZE
+                  ","                            DELIMITED BY SIZE
+                  WS-STATE-KEY(WS-MATCH-IDX)     DELIMITED BY SPACE
+                  ","                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DELTA-DISPLAY) DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+       3200-WRITE-BUCKET-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  4000-FLUSH-ONE-KEY - at end of file, any key still holding
+      *  an open bucket gets one final CSV row for it.
+      *----------------------------------------------------------------
+       4000-FLUSH-ONE-KEY.
+           IF WS-STATE-IS-ACTIVE(WS-KEY-IDX) THEN
+               MOVE WS-KEY-IDX TO WS-MATCH-IDX
+               PERFORM 3200-WRITE-BUCKET-LINE
+                   THRU 3200-WRITE-BUCKET-LINE-EXIT
+           END-IF.
+       4000-FLUSH-ONE-KEY-EXIT.
+           EXIT.
+
+       END PROGRAM history-report.
