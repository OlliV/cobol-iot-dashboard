@@ -0,0 +1,180 @@
+      *================================================================
+      *
+      *  PROGRAM:     reconcile
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Run right after rollover.cbl.  rollover.cbl already
+      *            archives each key's lifetime total to DAILYSUM and
+      *            then zeroes the Redis counter, so once it has run
+      *            the live value for every key should have dropped
+      *            back below the total just archived - that's what
+      *            proves the reset actually took effect.  This job
+      *            reads today's DAILYSUM rows, re-reads the live
+      *            Redis value the same way dashboard.cbl does, and
+      *            writes a mismatch record for any key where the
+      *            live value is still at or above the archived
+      *            total, i.e. the counter was never actually reset
+      *            (a failed SET, or a Redis restart that lost the
+      *            zeroing but not the old total some other way).
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DAILYFD.
+           COPY RECNFD.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DAILYRC.
+           COPY RECNRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+               88  DAILY-EOF           VALUE "10".
+           05  WS-MISMATCH-STATUS      PIC X(02).
+               88  WS-MISMATCH-OK      VALUE "00".
+
+       01  STR                         PIC X(256).
+       01  RETVAL                      PIC S9(9) BINARY.
+       01  OUTVAL                      PIC S9(9) COMP-5.
+
+       01  REDIS-ERR                   PIC S9(9) VALUE -1.
+
+       01  WS-TODAY                    PIC X(08).
+
+       COPY AUDITCOM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           CALL "redis-connect-retry" USING RETVAL.
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "reconcile"     TO AUDIT-PROGRAM-ID
+               MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+               MOVE "redis_connect" TO AUDIT-DETAIL
+               MOVE SPACES          TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 9999-EXIT
+           END-IF
+
+           IF NOT WS-FILE-OK THEN
+               MOVE "reconcile"   TO AUDIT-PROGRAM-ID
+               MOVE "OPEN-FAIL"   TO AUDIT-OPERATION
+               MOVE "DAILYSUM"    TO AUDIT-DETAIL
+               MOVE SPACES        TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               CALL "redis_disco"
+               CLOSE MISMATCH-FILE
+               GO TO 9999-EXIT
+           END-IF
+
+           PERFORM 2000-READ-DAILY-SUMMARY
+               THRU 2000-READ-DAILY-SUMMARY-EXIT.
+           PERFORM 3000-CHECK-ONE-RECORD
+               THRU 3000-CHECK-ONE-RECORD-EXIT
+               UNTIL DAILY-EOF.
+
+           CALL "redis_disco".
+           CLOSE DAILY-SUMMARY-FILE.
+           CLOSE MISMATCH-FILE.
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - today's business date (only today's
+      *  rollover rows are in scope for this run), open the archive
+      *  for input and the mismatch log for append.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           OPEN INPUT DAILY-SUMMARY-FILE.
+
+           OPEN EXTEND MISMATCH-FILE.
+           IF NOT WS-MISMATCH-OK
+               CLOSE MISMATCH-FILE
+               OPEN OUTPUT MISMATCH-FILE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-READ-DAILY-SUMMARY - next archive row, or set EOF.
+      *----------------------------------------------------------------
+       2000-READ-DAILY-SUMMARY.
+           READ DAILY-SUMMARY-FILE
+               AT END
+                   MOVE "10" TO WS-FILE-STATUS
+           END-READ.
+       2000-READ-DAILY-SUMMARY-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  3000-CHECK-ONE-RECORD - skip rows archived on an earlier
+      *  business date; for today's rows, compare the live value
+      *  against the archived total.
+      *----------------------------------------------------------------
+       3000-CHECK-ONE-RECORD.
+           IF DAILY-SUM-BUS-DATE = WS-TODAY THEN
+               MOVE SPACES TO STR
+               STRING "GET " DELIMITED BY SIZE
+                      DAILY-SUM-KEY DELIMITED BY SPACE
+                      INTO STR
+               END-STRING
+               CALL "redis_cmd_int" USING
+                   STR
+                   BY REFERENCE OUTVAL
+                   RETURNING RETVAL
+               END-CALL
+               IF RETVAL = REDIS-ERR THEN
+                   MOVE "reconcile" TO AUDIT-PROGRAM-ID
+                   MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                   MOVE STR         TO AUDIT-DETAIL
+                   MOVE SPACES      TO AUDIT-OPERATOR-ID
+                   CALL "audit-log" USING AUDIT-CALL-PARMS
+               ELSE
+                   IF DAILY-SUM-TOTAL > 0
+                      AND OUTVAL NOT < DAILY-SUM-TOTAL THEN
+                       PERFORM 3100-WRITE-MISMATCH
+                           THRU 3100-WRITE-MISMATCH-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 2000-READ-DAILY-SUMMARY
+               THRU 2000-READ-DAILY-SUMMARY-EXIT.
+       3000-CHECK-ONE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  3100-WRITE-MISMATCH - the live value never dropped back
+      *  below what was archived at rollover - log it.
+      *----------------------------------------------------------------
+       3100-WRITE-MISMATCH.
+           MOVE SPACES TO MISMATCH-RECORD.
+           MOVE DAILY-SUM-BUS-DATE TO MISMATCH-BUS-DATE.
+           MOVE DAILY-SUM-KEY      TO MISMATCH-KEY.
+           MOVE DAILY-SUM-TOTAL    TO MISMATCH-ARCHIVED.
+           MOVE OUTVAL             TO MISMATCH-LIVE.
+           WRITE MISMATCH-RECORD.
+       3100-WRITE-MISMATCH-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+
+       END PROGRAM reconcile.
