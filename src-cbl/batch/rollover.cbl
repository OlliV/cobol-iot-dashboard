@@ -0,0 +1,145 @@
+      *================================================================
+      *
+      *  PROGRAM:     rollover
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Nightly batch job.  For every metric/device key
+      *            this system knows about (METRICTB.cpy), reads the
+      *            current lifetime total the same way dashboard.cbl
+      *            does, appends a business-date/key/total line to
+      *            the daily-summary archive, then zeroes the Redis
+      *            counter back out so tomorrow starts clean.  Without
+      *            this the counters are lifetime totals forever and
+      *            eventually run into PIC 9(09) overflow territory.
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rollover.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY DAILYFD.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY DAILYRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+
+       01  STR                         PIC X(256).
+       01  RETVAL                      PIC S9(9) BINARY.
+       01  OUTVAL                      PIC S9(9) COMP-5.
+
+       01  REDIS-ERR                   PIC S9(9) VALUE -1.
+
+       01  WS-BUS-DATE                 PIC X(08).
+       01  WS-KEY-IDX                  PIC 9(02) BINARY.
+
+       COPY METRICTB.
+       COPY AUDITCOM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           CALL "redis-connect-retry" USING RETVAL.
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "rollover"      TO AUDIT-PROGRAM-ID
+               MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+               MOVE "redis_connect" TO AUDIT-DETAIL
+               MOVE SPACES          TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               GO TO 9999-EXIT
+           END-IF
+
+           OPEN EXTEND DAILY-SUMMARY-FILE.
+           IF NOT WS-FILE-OK
+               CLOSE DAILY-SUMMARY-FILE
+               OPEN OUTPUT DAILY-SUMMARY-FILE
+           END-IF
+
+           PERFORM 2000-ROLL-ONE-METRIC
+               THRU 2000-ROLL-ONE-METRIC-EXIT
+               VARYING WS-KEY-IDX FROM 1 BY 1
+               UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT.
+
+           CLOSE DAILY-SUMMARY-FILE.
+           CALL "redis_disco".
+
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - today's business date, used on every
+      *  archive line written this run.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-BUS-DATE FROM DATE YYYYMMDD.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-ROLL-ONE-METRIC - archive one key's lifetime total,
+      *  then zero it back out in Redis.
+      *----------------------------------------------------------------
+       2000-ROLL-ONE-METRIC.
+           MOVE SPACES TO STR
+           STRING "GET " DELIMITED BY SIZE
+                  KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                  INTO STR
+           END-STRING
+           CALL "redis_cmd_int" USING
+               STR
+               BY REFERENCE OUTVAL
+               RETURNING RETVAL
+           END-CALL
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "rollover" TO AUDIT-PROGRAM-ID
+               MOVE "CMD-FAIL" TO AUDIT-OPERATION
+               MOVE STR        TO AUDIT-DETAIL
+               MOVE SPACES     TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+               MOVE 0 TO OUTVAL
+           END-IF
+
+           MOVE SPACES TO DAILY-SUMMARY-RECORD.
+           MOVE WS-BUS-DATE TO DAILY-SUM-BUS-DATE.
+           MOVE KNOWN-METRIC-KEY(WS-KEY-IDX) TO DAILY-SUM-KEY.
+           MOVE OUTVAL TO DAILY-SUM-TOTAL.
+           WRITE DAILY-SUMMARY-RECORD.
+
+           MOVE SPACES TO STR
+           STRING "SET " DELIMITED BY SIZE
+                  KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                  " 0"   DELIMITED BY SIZE
+                  INTO STR
+           END-STRING
+           CALL "redis_cmd_int" USING
+               STR
+               NULL
+               RETURNING RETVAL
+           END-CALL
+           IF RETVAL = REDIS-ERR THEN
+               MOVE "rollover"  TO AUDIT-PROGRAM-ID
+               MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+               MOVE STR         TO AUDIT-DETAIL
+               MOVE SPACES      TO AUDIT-OPERATOR-ID
+               CALL "audit-log" USING AUDIT-CALL-PARMS
+           END-IF.
+       2000-ROLL-ONE-METRIC-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+
+       END PROGRAM rollover.
