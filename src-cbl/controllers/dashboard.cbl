@@ -3,9 +3,21 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. dashboard.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY DAILYFD.
+
         DATA DIVISION.
+        FILE SECTION.
+            COPY DAILYRC.
+
         WORKING-STORAGE SECTION.
 
+        01 WS-SWITCHES.
+            05 WS-FILE-STATUS           PIC X(02).
+                88 WS-FILE-OK           VALUE "00".
+
         01 the-vars.
             03 COW-vars                 OCCURS 99 TIMES.
                 05 COW-varname          PIC X(99).
@@ -18,6 +30,38 @@
 
         01 REDIS-ERR                    PIC S9(9) VALUE -1.
 
+        01 WS-VAR-IDX                   PIC 9(02) BINARY VALUE 0.
+        01 WS-KEY-IDX                   PIC 9(02) BINARY.
+
+        01 WS-OPERATOR-ID               PIC X(20) VALUE SPACES.
+        01 WS-ACTION                    PIC X(10) VALUE SPACES.
+        01 WS-ALERT-NAME                PIC X(30) VALUE SPACES.
+        01 WS-RESET-KEY                 PIC X(30) VALUE SPACES.
+        01 WS-MATCH-IDX                 PIC 9(02) BINARY.
+        01 WS-BUS-DATE                  PIC X(08).
+        01 WS-QV-IDX                    PIC 9(02) BINARY.
+
+        01 WS-PREV-VALUE                PIC S9(9) COMP-5.
+        01 WS-PREV-SECONDS              PIC S9(9) COMP-5.
+        01 WS-NOW-SECONDS               PIC S9(9) COMP-5.
+        01 WS-ELAPSED-SECONDS           PIC S9(9) COMP-5.
+        01 WS-DELTA                     PIC S9(9) COMP-5.
+        01 WS-RATE-PER-MIN              PIC S9(9) COMP-5.
+
+        01 WS-NOW-TIME.
+            05 WS-NOW-HH                PIC 9(02).
+            05 WS-NOW-MN                PIC 9(02).
+            05 WS-NOW-SS                PIC 9(02).
+            05 WS-NOW-HS                PIC 9(02).
+
+        01 WS-DISPLAY-NUM                PIC -(9)9.
+        01 WS-DISPLAY-RATE                PIC -(9)9.
+        01 WS-OUTVAL-DISPLAY             PIC 9(9).
+        01 WS-NOW-SECONDS-DISPLAY        PIC 9(9).
+
+        COPY METRICTB.
+        COPY AUDITCOM.
+
         LINKAGE SECTION.
 
         01 the-values.
@@ -26,27 +70,321 @@
                 10 COW-query-value      PIC X(90).
 
         PROCEDURE DIVISION USING the-values.
-            CALL "redis_connect" RETURNING RETVAL.
+            PERFORM SCAN-ONE-QUERY-VALUE
+                VARYING WS-QV-IDX FROM 1 BY 1
+                UNTIL WS-QV-IDX > 10.
+
+            CALL "redis-connect-retry" USING RETVAL.
             IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard"     TO AUDIT-PROGRAM-ID
+                MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+                MOVE "redis_connect" TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID  TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
                 EXIT PROGRAM
             END-IF
 
-            STRING "GET counter" INTO STR.
+            IF WS-ACTION = "RESET" AND WS-RESET-KEY NOT = SPACES THEN
+                PERFORM FIND-RESET-KEY-SLOT
+                IF WS-MATCH-IDX > 0 THEN
+                    PERFORM RESET-ONE-METRIC
+                ELSE
+                    MOVE "dashboard"    TO AUDIT-PROGRAM-ID
+                    MOVE "RESET-FAIL"   TO AUDIT-OPERATION
+                    MOVE WS-RESET-KEY   TO AUDIT-DETAIL
+                    MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                    CALL "audit-log" USING AUDIT-CALL-PARMS
+                END-IF
+            END-IF
+
+            IF WS-ACTION = "ACK" THEN
+                MOVE "dashboard"     TO AUDIT-PROGRAM-ID
+                MOVE "ACK"           TO AUDIT-OPERATION
+                MOVE SPACES          TO AUDIT-DETAIL
+                STRING "alert acknowledged: " DELIMITED BY SIZE
+                       WS-ALERT-NAME          DELIMITED BY SPACE
+                       INTO AUDIT-DETAIL
+                END-STRING
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+            END-IF
+
+            PERFORM REPORT-ONE-METRIC
+                VARYING WS-KEY-IDX FROM 1 BY 1
+                UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT
+
+            MOVE "dashboard"       TO AUDIT-PROGRAM-ID
+            MOVE "VIEW"            TO AUDIT-OPERATION
+            MOVE "dashboard rendered" TO AUDIT-DETAIL
+            MOVE WS-OPERATOR-ID    TO AUDIT-OPERATOR-ID
+            CALL "audit-log" USING AUDIT-CALL-PARMS
+
+            CALL "redis_disco".
+
+            call 'template' USING the-vars "dashboard.cow".
+       GOBACK.
+
+      *----------------------------------------------------------------
+      *  SCAN-ONE-QUERY-VALUE - pull the operator ID and any
+      *  requested action (RESET / ACK) plus the alert name an ACK
+      *  applies to out of the incoming query values.
+      *----------------------------------------------------------------
+        SCAN-ONE-QUERY-VALUE.
+            IF COW-query-value-name(WS-QV-IDX) = "operator" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-OPERATOR-ID
+            END-IF
+            IF COW-query-value-name(WS-QV-IDX) = "action" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-ACTION
+            END-IF
+            IF COW-query-value-name(WS-QV-IDX) = "alert" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-ALERT-NAME
+            END-IF
+            IF COW-query-value-name(WS-QV-IDX) = "key" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-RESET-KEY
+            END-IF.
+
+      *----------------------------------------------------------------
+      *  FIND-RESET-KEY-SLOT - locate the requested "key" query value
+      *  in the known-metric table; WS-MATCH-IDX stays 0 if it isn't
+      *  one of ours, so an unrecognized key can't reset anything.
+      *----------------------------------------------------------------
+        FIND-RESET-KEY-SLOT.
+            MOVE 0 TO WS-MATCH-IDX.
+            PERFORM CHECK-ONE-RESET-SLOT
+                VARYING WS-KEY-IDX FROM 1 BY 1
+                UNTIL WS-KEY-IDX > KNOWN-METRIC-COUNT
+                   OR WS-MATCH-IDX > 0.
+
+        CHECK-ONE-RESET-SLOT.
+            IF KNOWN-METRIC-KEY(WS-KEY-IDX) = WS-RESET-KEY THEN
+                MOVE WS-KEY-IDX TO WS-MATCH-IDX
+            END-IF.
+
+      *----------------------------------------------------------------
+      *  RESET-ONE-METRIC - archive the requested key's current
+      *  lifetime total to DAILYSUM, the same as rollover.cbl's
+      *  nightly archive-then-zero, then zero it back out - a manual
+      *  reset from the dashboard must not lose a day's count any
+      *  more than the scheduled rollover does, and reconcile.cbl
+      *  depends on DAILYSUM holding whatever total was live at the
+      *  moment a key's counter was last zeroed.
+      *----------------------------------------------------------------
+        RESET-ONE-METRIC.
+            MOVE SPACES TO STR
+            STRING "GET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-MATCH-IDX) DELIMITED BY SPACE
+                   INTO STR
+            END-STRING
             CALL "redis_cmd_int" USING
                 STR
                 BY REFERENCE OUTVAL
                 RETURNING RETVAL
             END-CALL
             IF RETVAL = REDIS-ERR THEN
-                EXIT PROGRAM
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+                MOVE 0 TO OUTVAL
             END-IF
 
-            MOVE "counter" TO COW-varname(1).
-            MOVE OUTVAL TO COW-varvalue(1).
+            ACCEPT WS-BUS-DATE FROM DATE YYYYMMDD.
 
-            CALL "redis_disco".
+            OPEN EXTEND DAILY-SUMMARY-FILE.
+            IF NOT WS-FILE-OK
+                CLOSE DAILY-SUMMARY-FILE
+                OPEN OUTPUT DAILY-SUMMARY-FILE
+            END-IF
 
-            call 'template' USING the-vars "dashboard.cow".
-       GOBACK.
+            MOVE SPACES TO DAILY-SUMMARY-RECORD.
+            MOVE WS-BUS-DATE TO DAILY-SUM-BUS-DATE.
+            MOVE KNOWN-METRIC-KEY(WS-MATCH-IDX) TO DAILY-SUM-KEY.
+            MOVE OUTVAL TO DAILY-SUM-TOTAL.
+            WRITE DAILY-SUMMARY-RECORD.
+
+            CLOSE DAILY-SUMMARY-FILE.
+
+            MOVE SPACES TO STR
+            STRING "SET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-MATCH-IDX) DELIMITED BY SPACE
+                   " 0" DELIMITED BY SIZE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING
+                STR
+                NULL
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+            END-IF
+
+            MOVE "dashboard"     TO AUDIT-PROGRAM-ID
+            MOVE "RESET"         TO AUDIT-OPERATION
+            MOVE KNOWN-METRIC-KEY(WS-MATCH-IDX) TO AUDIT-DETAIL
+            MOVE WS-OPERATOR-ID  TO AUDIT-OPERATOR-ID
+            CALL "audit-log" USING AUDIT-CALL-PARMS.
+
+      *----------------------------------------------------------------
+      *  REPORT-ONE-METRIC - GET the live value for one known key,
+      *  work out its events/minute rate against the reading and
+      *  clock-time we stashed in Redis last render, then add both
+      *  the raw count and the rate to the-vars for the template.
+      *----------------------------------------------------------------
+        REPORT-ONE-METRIC.
+            MOVE SPACES TO STR
+            STRING "GET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING
+                STR
+                BY REFERENCE OUTVAL
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+                MOVE 0 TO OUTVAL
+            END-IF
+
+            PERFORM GET-PREVIOUS-READING.
+            PERFORM COMPUTE-RATE-PER-MINUTE.
+            PERFORM SAVE-CURRENT-READING.
+
+            ADD 1 TO WS-VAR-IDX.
+            MOVE KNOWN-METRIC-KEY(WS-KEY-IDX)
+                TO COW-varname(WS-VAR-IDX).
+            MOVE OUTVAL TO WS-DISPLAY-NUM.
+            MOVE WS-DISPLAY-NUM TO COW-varvalue(WS-VAR-IDX).
+
+            ADD 1 TO WS-VAR-IDX.
+            MOVE SPACES TO COW-varname(WS-VAR-IDX)
+            STRING KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   "-rate-per-min"              DELIMITED BY SIZE
+                   INTO COW-varname(WS-VAR-IDX)
+            END-STRING
+            MOVE WS-RATE-PER-MIN TO WS-DISPLAY-RATE.
+            MOVE WS-DISPLAY-RATE TO COW-varvalue(WS-VAR-IDX).
+
+      *----------------------------------------------------------------
+      *  GET-PREVIOUS-READING - the last-rendered value and
+      *  clock-seconds we stashed for this key, both 0 the first
+      *  time a key is ever read.
+      *----------------------------------------------------------------
+        GET-PREVIOUS-READING.
+            MOVE SPACES TO STR
+            STRING "GET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   ":prevval"                   DELIMITED BY SIZE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING
+                STR
+                BY REFERENCE WS-PREV-VALUE
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+                MOVE 0 TO WS-PREV-VALUE
+            END-IF
+
+            MOVE SPACES TO STR
+            STRING "GET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   ":prevts"                    DELIMITED BY SIZE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING
+                STR
+                BY REFERENCE WS-PREV-SECONDS
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+                MOVE 0 TO WS-PREV-SECONDS
+            END-IF.
+
+      *----------------------------------------------------------------
+      *  COMPUTE-RATE-PER-MINUTE - elapsed-seconds is measured off
+      *  the wall clock (HH:MM:SS), so it only holds up within one
+      *  calendar day; a render spanning midnight just falls back to
+      *  a zero rate for that one sample.
+      *----------------------------------------------------------------
+        COMPUTE-RATE-PER-MINUTE.
+            ACCEPT WS-NOW-TIME FROM TIME.
+            COMPUTE WS-NOW-SECONDS =
+                (WS-NOW-HH * 3600) + (WS-NOW-MN * 60) + WS-NOW-SS.
+
+            MOVE 0 TO WS-RATE-PER-MIN.
+            IF WS-PREV-SECONDS > 0
+               AND WS-NOW-SECONDS > WS-PREV-SECONDS THEN
+                COMPUTE WS-ELAPSED-SECONDS =
+                    WS-NOW-SECONDS - WS-PREV-SECONDS
+                COMPUTE WS-DELTA = OUTVAL - WS-PREV-VALUE
+                IF WS-DELTA > 0 THEN
+                    COMPUTE WS-RATE-PER-MIN ROUNDED =
+                        (WS-DELTA * 60) / WS-ELAPSED-SECONDS
+                END-IF
+            END-IF.
+
+      *----------------------------------------------------------------
+      *  SAVE-CURRENT-READING - stash this render's value and
+      *  clock-seconds so the next render can compute a rate again.
+      *----------------------------------------------------------------
+        SAVE-CURRENT-READING.
+            MOVE OUTVAL TO WS-OUTVAL-DISPLAY.
+            MOVE SPACES TO STR
+            STRING "SET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   ":prevval "                  DELIMITED BY SIZE
+                   WS-OUTVAL-DISPLAY            DELIMITED BY SIZE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING STR NULL
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+            END-IF.
+
+            MOVE WS-NOW-SECONDS TO WS-NOW-SECONDS-DISPLAY.
+            MOVE SPACES TO STR
+            STRING "SET " DELIMITED BY SIZE
+                   KNOWN-METRIC-KEY(WS-KEY-IDX) DELIMITED BY SPACE
+                   ":prevts "                   DELIMITED BY SIZE
+                   WS-NOW-SECONDS-DISPLAY        DELIMITED BY SIZE
+                   INTO STR
+            END-STRING
+            CALL "redis_cmd_int" USING STR NULL
+                RETURNING RETVAL
+            END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "dashboard" TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"  TO AUDIT-OPERATION
+                MOVE STR         TO AUDIT-DETAIL
+                MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+            END-IF.
 
-       END PROGRAM dashboard.
+        END PROGRAM dashboard.
