@@ -0,0 +1,116 @@
+      *================================================================
+      *
+      *  PROGRAM:     audit-log
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Shared audit trail writer.  Any controller or
+      *            batch program that fails a Redis call, or that
+      *            needs to record who looked at or changed the IoT
+      *            counters, CALLs this with AUDITCOM.cpy's parameter
+      *            block filled in.  One line is appended to the
+      *            audit file per call, timestamped here so every
+      *            caller gets a consistent clock source.
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version - Redis-failure logging
+      *                      and operator view/reset/ack trail.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. audit-log.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY AUDITFD.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY AUDITRC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-FILE-STATUS          PIC X(02).
+               88  WS-FILE-OK          VALUE "00".
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE.
+               10  WS-CC               PIC 9(02).
+               10  WS-YY                PIC 9(02).
+               10  WS-MM                PIC 9(02).
+               10  WS-DD                PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-HH                PIC 9(02).
+               10  WS-MN                PIC 9(02).
+               10  WS-SS                PIC 9(02).
+               10  WS-HS                PIC 9(02).
+
+       01  WS-TIMESTAMP-DISPLAY        PIC X(17).
+
+       LINKAGE SECTION.
+           COPY AUDITCOM.
+
+       PROCEDURE DIVISION USING AUDIT-CALL-PARMS.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-WRITE-AUDIT-RECORD
+               THRU 2000-WRITE-AUDIT-RECORD-EXIT.
+           PERFORM 9999-EXIT
+               THRU 9999-EXIT-EXIT.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-INITIALIZE - build today's timestamp once, open the
+      *  audit file for append (EXTEND creates it the first time).
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+
+           STRING WS-YY   DELIMITED BY SIZE
+                  "-"     DELIMITED BY SIZE
+                  WS-MM   DELIMITED BY SIZE
+                  "-"     DELIMITED BY SIZE
+                  WS-DD   DELIMITED BY SIZE
+                  " "     DELIMITED BY SIZE
+                  WS-HH   DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+                  WS-MN   DELIMITED BY SIZE
+                  ":"     DELIMITED BY SIZE
+                  WS-SS   DELIMITED BY SIZE
+                  INTO WS-TIMESTAMP-DISPLAY
+           END-STRING.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT WS-FILE-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      *  2000-WRITE-AUDIT-RECORD - lay out and append one line.
+      *----------------------------------------------------------------
+       2000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE WS-TIMESTAMP-DISPLAY  TO AUDIT-TIMESTAMP.
+           MOVE AUDIT-PROGRAM-ID      TO AUDIT-REC-PROGRAM-ID.
+           MOVE AUDIT-OPERATION       TO AUDIT-REC-OPERATION.
+           MOVE AUDIT-OPERATOR-ID     TO AUDIT-REC-OPERATOR-ID.
+           MOVE AUDIT-DETAIL          TO AUDIT-REC-DETAIL.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+       2000-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           CONTINUE.
+       9999-EXIT-EXIT.
+           EXIT.
+
+       END PROGRAM audit-log.
