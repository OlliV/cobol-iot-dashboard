@@ -8,13 +8,20 @@
         01 the-vars.
             03  COW-vars                OCCURS 99 TIMES.
                 05 COW-varname          PIC X(99).
-                05 COW-varvalue         PIC X(99).    
+                05 COW-varvalue         PIC X(99).
 
         01 STR                          PIC X(256).
         01 RETVAL                       PIC S9(9) BINARY.
 
         01 REDIS-ERR                    PIC S9(9) VALUE -1.
 
+        01 WS-METRIC-NAME               PIC X(30) VALUE "counter".
+        01 WS-DEVICE-ID                 PIC X(20) VALUE SPACES.
+        01 WS-REDIS-KEY                 PIC X(51) VALUE SPACES.
+        01 WS-QV-IDX                    PIC 9(02) BINARY.
+
+        COPY AUDITCOM.
+
         LINKAGE SECTION.
         01 the-values.
             05 COW-query-values         OCCURS 10 TIMES.
@@ -22,20 +29,74 @@
                 10 COW-query-value      PIC X(90).
 
         PROCEDURE DIVISION USING the-values.
-            CALL "redis_connect" RETURNING RETVAL.
+            PERFORM SCAN-ONE-QUERY-VALUE
+                VARYING WS-QV-IDX FROM 1 BY 1
+                UNTIL WS-QV-IDX > 10.
+
+            PERFORM BUILD-REDIS-KEY.
+
+            CALL "redis-connect-retry" USING RETVAL.
             IF RETVAL = REDIS-ERR THEN
+                MOVE "push"          TO AUDIT-PROGRAM-ID
+                MOVE "CONNECT-FAIL"  TO AUDIT-OPERATION
+                MOVE "redis_connect" TO AUDIT-DETAIL
+                MOVE SPACES          TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
                 EXIT PROGRAM
             END-IF
 
-            MOVE "INCR counter" to STR
+            MOVE SPACES TO STR
+            STRING "INCR " DELIMITED BY SIZE
+                   WS-REDIS-KEY DELIMITED BY SPACE
+                   INTO STR
+            END-STRING
+
             CALL "redis_cmd_int" USING
                 STR
                 NULL
                 RETURNING RETVAL
             END-CALL
+            IF RETVAL = REDIS-ERR THEN
+                MOVE "push"       TO AUDIT-PROGRAM-ID
+                MOVE "CMD-FAIL"   TO AUDIT-OPERATION
+                MOVE STR          TO AUDIT-DETAIL
+                MOVE SPACES       TO AUDIT-OPERATOR-ID
+                CALL "audit-log" USING AUDIT-CALL-PARMS
+            END-IF
 
             CALL "redis_disco".
-      
+
         GOBACK.
 
+      *----------------------------------------------------------------
+      *  SCAN-ONE-QUERY-VALUE - pick "metric" and "device" out of
+      *  whatever query values the caller passed, leaving the
+      *  defaults alone when one isn't present (PUMP-07 style device
+      *  feeds always pass "device"; older callers that only know
+      *  about the single global counter pass neither).
+      *----------------------------------------------------------------
+        SCAN-ONE-QUERY-VALUE.
+            IF COW-query-value-name(WS-QV-IDX) = "metric" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-METRIC-NAME
+            END-IF
+            IF COW-query-value-name(WS-QV-IDX) = "device" THEN
+                MOVE COW-query-value(WS-QV-IDX) TO WS-DEVICE-ID
+            END-IF.
+
+      *----------------------------------------------------------------
+      *  BUILD-REDIS-KEY - "<metric>" alone, or "<metric>:<device>"
+      *  when a device ID came in (e.g. INCR counter:PUMP-07).
+      *----------------------------------------------------------------
+        BUILD-REDIS-KEY.
+            IF WS-DEVICE-ID = SPACES THEN
+                MOVE WS-METRIC-NAME TO WS-REDIS-KEY
+            ELSE
+                MOVE SPACES TO WS-REDIS-KEY
+                STRING WS-METRIC-NAME DELIMITED BY SPACE
+                       ":"            DELIMITED BY SIZE
+                       WS-DEVICE-ID   DELIMITED BY SPACE
+                       INTO WS-REDIS-KEY
+                END-STRING
+            END-IF.
+
         END PROGRAM push.
