@@ -0,0 +1,61 @@
+      *================================================================
+      *
+      *  PROGRAM:     redis-connect-retry
+      *
+      *  INSTALLATION: IoT Dashboard Project
+      *  AUTHOR:       B. Okafor
+      *  DATE-WRITTEN: 2026-08-09
+      *
+      *  PURPOSE:  Wraps CALL "redis_connect" with a few retries and
+      *            a short delay so a single transient connect
+      *            failure during a push burst doesn't turn into a
+      *            blank dashboard page or a dropped push.  Returns
+      *            the same RETVAL convention as redis_connect
+      *            itself (REDIS-ERR = -1 on final failure).
+      *
+      *  MODIFICATION HISTORY:
+      *      2026-08-09  BO  Initial version.
+      *================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. redis-connect-retry.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RETVAL                    PIC S9(9) BINARY.
+       01  REDIS-ERR                    PIC S9(9) VALUE -1.
+       01  WS-ATTEMPT                   PIC 9(02) VALUE 1.
+       01  WS-MAX-ATTEMPTS              PIC 9(02) VALUE 3.
+       01  WS-RETRY-SECONDS             PIC 9(02) VALUE 1.
+
+       LINKAGE SECTION.
+       01  RETVAL                    PIC S9(9) BINARY.
+
+       PROCEDURE DIVISION USING BY REFERENCE RETVAL.
+
+       0000-MAINLINE.
+           MOVE 1 TO WS-ATTEMPT.
+           PERFORM 1000-TRY-CONNECT
+               THRU 1000-TRY-CONNECT-EXIT
+               WITH TEST AFTER
+               UNTIL WS-RETVAL NOT = REDIS-ERR
+                  OR WS-ATTEMPT > WS-MAX-ATTEMPTS.
+
+           MOVE WS-RETVAL TO RETVAL.
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *  1000-TRY-CONNECT - one connect attempt; sleep before the
+      *  next one if this attempt failed and attempts remain.
+      *----------------------------------------------------------------
+       1000-TRY-CONNECT.
+           CALL "redis_connect" RETURNING WS-RETVAL.
+           IF WS-RETVAL = REDIS-ERR
+               ADD 1 TO WS-ATTEMPT
+               IF WS-ATTEMPT <= WS-MAX-ATTEMPTS
+                   CALL "C$SLEEP" USING WS-RETRY-SECONDS
+               END-IF
+           END-IF.
+       1000-TRY-CONNECT-EXIT.
+           EXIT.
+
+       END PROGRAM redis-connect-retry.
